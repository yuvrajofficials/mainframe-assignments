@@ -5,64 +5,303 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT INPUT-FILE1 ASSIGN TO DD1
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS1.
            SELECT INPUT-FILE2 ASSIGN TO DD2
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS2.
            SELECT OUTPUT-FILE ASSIGN TO DD3
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUT-STATUS.
+           SELECT UNMATCHED-FILE1 ASSIGN TO DD4
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UNM1-STATUS.
+           SELECT UNMATCHED-FILE2 ASSIGN TO DD5
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UNM2-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO DD6
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO DD7
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
        FD INPUT-FILE1.
-       01 INPUT1-RECORD         PIC X(80).
+           COPY JOINREC1.
        FD INPUT-FILE2.
-       01 INPUT2-RECORD         PIC X(80).
+           COPY JOINREC2.
        FD OUTPUT-FILE.
-       01 OUTPUT-RECORD         PIC X(80).
+       01 OUTPUT-RECORD         PIC X(160).
+       FD UNMATCHED-FILE1.
+       01 UNMATCHED1-RECORD     PIC X(80).
+       FD UNMATCHED-FILE2.
+       01 UNMATCHED2-RECORD     PIC X(80).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CHKPT-READ1-COUNT       PIC 9(08).
+          05 CHKPT-READ2-COUNT       PIC 9(08).
+          05 CHKPT-MATCH-COUNT       PIC 9(08).
+          05 CHKPT-UNMATCHED1-COUNT  PIC 9(08).
+          05 CHKPT-UNMATCHED2-COUNT  PIC 9(08).
+       FD RESTART-FILE.
+       01 RESTART-RECORD.
+          05 RESTART-READ1-COUNT       PIC 9(08).
+          05 RESTART-READ2-COUNT       PIC 9(08).
+          05 RESTART-MATCH-COUNT       PIC 9(08).
+          05 RESTART-UNMATCHED1-COUNT  PIC 9(08).
+          05 RESTART-UNMATCHED2-COUNT  PIC 9(08).
 
        WORKING-STORAGE SECTION.
        01 EOF-FILE1             PIC X VALUE 'N'.
        01 EOF-FILE2             PIC X VALUE 'N'.
-       01 KEY1                  PIC X(8).
-       01 KEY2                  PIC X(8).
+       01 WS-STATUS1            PIC 99 VALUE 0.
+       01 WS-STATUS2            PIC 99 VALUE 0.
+       01 WS-OUT-STATUS         PIC 99 VALUE 0.
+       01 WS-UNM1-STATUS        PIC 99 VALUE 0.
+       01 WS-UNM2-STATUS        PIC 99 VALUE 0.
+       01 WS-RESTART-STATUS     PIC 99 VALUE 0.
+       01 WS-READ1-COUNT        PIC 9(08) VALUE 0.
+       01 WS-READ2-COUNT        PIC 9(08) VALUE 0.
+       01 WS-MATCH-COUNT        PIC 9(08) VALUE 0.
+       01 WS-UNMATCHED1-COUNT   PIC 9(08) VALUE 0.
+       01 WS-UNMATCHED2-COUNT   PIC 9(08) VALUE 0.
+       01 WS-RESTART1-COUNT     PIC 9(08) VALUE 0.
+       01 WS-RESTART2-COUNT     PIC 9(08) VALUE 0.
+       01 WS-RESTART-MATCH-COUNT      PIC 9(08) VALUE 0.
+       01 WS-RESTART-UNMATCHED1-COUNT PIC 9(08) VALUE 0.
+       01 WS-RESTART-UNMATCHED2-COUNT PIC 9(08) VALUE 0.
+       01 WS-RESTART-EOF        PIC X     VALUE 'N'.
+       01 WS-CHKPT-STATUS       PIC 99    VALUE 0.
+       01 WS-SKIP-INDEX         PIC 9(08) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM CHECK-FOR-RESTART
+
            OPEN INPUT INPUT-FILE1
                 INPUT-FILE2
-                OUTPUT OUTPUT-FILE
+           IF WS-STATUS1 NOT = 00
+               DISPLAY "INPUT-FILE1 OPEN ERROR: " WS-STATUS1
+               STOP RUN
+           END-IF
+           IF WS-STATUS2 NOT = 00
+               DISPLAY "INPUT-FILE2 OPEN ERROR: " WS-STATUS2
+               STOP RUN
+           END-IF
+
+           IF WS-RESTART1-COUNT > 0 OR WS-RESTART2-COUNT > 0
+               MOVE WS-RESTART-MATCH-COUNT TO WS-MATCH-COUNT
+               MOVE WS-RESTART-UNMATCHED1-COUNT TO WS-UNMATCHED1-COUNT
+               MOVE WS-RESTART-UNMATCHED2-COUNT TO WS-UNMATCHED2-COUNT
+               OPEN EXTEND OUTPUT-FILE
+               IF WS-OUT-STATUS NOT = 00
+                   DISPLAY "OUTPUT-FILE OPEN ERROR: " WS-OUT-STATUS
+                   STOP RUN
+               END-IF
+               OPEN EXTEND UNMATCHED-FILE1
+               IF WS-UNM1-STATUS NOT = 00
+                   DISPLAY "UNMATCHED-FILE1 OPEN ERROR: " WS-UNM1-STATUS
+                   STOP RUN
+               END-IF
+               OPEN EXTEND UNMATCHED-FILE2
+               IF WS-UNM2-STATUS NOT = 00
+                   DISPLAY "UNMATCHED-FILE2 OPEN ERROR: " WS-UNM2-STATUS
+                   STOP RUN
+               END-IF
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHKPT-STATUS NOT = 00
+                   DISPLAY "CHECKPOINT-FILE OPEN ERROR: "
+                           WS-CHKPT-STATUS
+                   STOP RUN
+               END-IF
+               PERFORM SKIP-TO-RESTART-POINT
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+               IF WS-OUT-STATUS NOT = 00
+                   DISPLAY "OUTPUT-FILE OPEN ERROR: " WS-OUT-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT UNMATCHED-FILE1
+               IF WS-UNM1-STATUS NOT = 00
+                   DISPLAY "UNMATCHED-FILE1 OPEN ERROR: " WS-UNM1-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT UNMATCHED-FILE2
+               IF WS-UNM2-STATUS NOT = 00
+                   DISPLAY "UNMATCHED-FILE2 OPEN ERROR: " WS-UNM2-STATUS
+                   STOP RUN
+               END-IF
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHKPT-STATUS NOT = 00
+                   DISPLAY "CHECKPOINT-FILE OPEN ERROR: "
+                           WS-CHKPT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
 
            PERFORM READ-INPUT1
            PERFORM READ-INPUT2
 
            PERFORM UNTIL EOF-FILE1 = 'Y' OR EOF-FILE2 = 'Y'
-               MOVE INPUT1-RECORD(13:8) TO KEY1
-               MOVE INPUT2-RECORD(21:8) TO KEY2
-
-               IF KEY1 = KEY2 THEN
+               IF INPUT1-KEY = INPUT2-KEY THEN
                    STRING INPUT1-RECORD DELIMITED BY SIZE
                           INPUT2-RECORD DELIMITED BY SIZE
                           INTO OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
+                   PERFORM CHECK-OUT-STATUS
+                   ADD 1 TO WS-MATCH-COUNT
+                   PERFORM WRITE-CHECKPOINT
                    PERFORM READ-INPUT1
                    PERFORM READ-INPUT2
                ELSE
-                   IF KEY1 < KEY2 THEN
+                   IF INPUT1-KEY < INPUT2-KEY THEN
+                       MOVE INPUT1-RECORD TO UNMATCHED1-RECORD
+                       WRITE UNMATCHED1-RECORD
+                       PERFORM CHECK-UNM1-STATUS
+                       ADD 1 TO WS-UNMATCHED1-COUNT
+                       PERFORM WRITE-CHECKPOINT
                        PERFORM READ-INPUT1
                    ELSE
+                       MOVE INPUT2-RECORD TO UNMATCHED2-RECORD
+                       WRITE UNMATCHED2-RECORD
+                       PERFORM CHECK-UNM2-STATUS
+                       ADD 1 TO WS-UNMATCHED2-COUNT
+                       PERFORM WRITE-CHECKPOINT
                        PERFORM READ-INPUT2
                    END-IF
                END-IF
            END-PERFORM
 
+           PERFORM UNTIL EOF-FILE1 = 'Y'
+               MOVE INPUT1-RECORD TO UNMATCHED1-RECORD
+               WRITE UNMATCHED1-RECORD
+               PERFORM CHECK-UNM1-STATUS
+               ADD 1 TO WS-UNMATCHED1-COUNT
+               PERFORM WRITE-CHECKPOINT
+               PERFORM READ-INPUT1
+           END-PERFORM
+
+           PERFORM UNTIL EOF-FILE2 = 'Y'
+               MOVE INPUT2-RECORD TO UNMATCHED2-RECORD
+               WRITE UNMATCHED2-RECORD
+               PERFORM CHECK-UNM2-STATUS
+               ADD 1 TO WS-UNMATCHED2-COUNT
+               PERFORM WRITE-CHECKPOINT
+               PERFORM READ-INPUT2
+           END-PERFORM
+
            CLOSE INPUT-FILE1 INPUT-FILE2 OUTPUT-FILE
+                 UNMATCHED-FILE1 UNMATCHED-FILE2 CHECKPOINT-FILE
+
+           PERFORM REPORT-PARA
            STOP RUN.
 
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           MOVE 0 TO WS-RESTART1-COUNT
+           MOVE 0 TO WS-RESTART2-COUNT
+           MOVE 0 TO WS-RESTART-MATCH-COUNT
+           MOVE 0 TO WS-RESTART-UNMATCHED1-COUNT
+           MOVE 0 TO WS-RESTART-UNMATCHED2-COUNT
+           IF WS-RESTART-STATUS = 0
+               READ RESTART-FILE
+                   AT END MOVE 'Y' TO WS-RESTART-EOF
+                   NOT AT END MOVE 'N' TO WS-RESTART-EOF
+               END-READ
+               PERFORM UNTIL WS-RESTART-EOF = 'Y'
+                   MOVE RESTART-READ1-COUNT TO WS-RESTART1-COUNT
+                   MOVE RESTART-READ2-COUNT TO WS-RESTART2-COUNT
+                   MOVE RESTART-MATCH-COUNT TO WS-RESTART-MATCH-COUNT
+                   MOVE RESTART-UNMATCHED1-COUNT
+                       TO WS-RESTART-UNMATCHED1-COUNT
+                   MOVE RESTART-UNMATCHED2-COUNT
+                       TO WS-RESTART-UNMATCHED2-COUNT
+                   READ RESTART-FILE
+                       AT END MOVE 'Y' TO WS-RESTART-EOF
+                       NOT AT END MOVE 'N' TO WS-RESTART-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
+
+       SKIP-TO-RESTART-POINT.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-RESTART1-COUNT
+               PERFORM READ-INPUT1
+           END-PERFORM
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-RESTART2-COUNT
+               PERFORM READ-INPUT2
+           END-PERFORM
+           DISPLAY "RESTARTING AFTER DD1: " WS-RESTART1-COUNT
+                   " DD2: " WS-RESTART2-COUNT.
+
        READ-INPUT1.
            READ INPUT-FILE1
-               AT END MOVE 'Y' TO EOF-FILE1.
+               AT END MOVE 'Y' TO EOF-FILE1
+               NOT AT END ADD 1 TO WS-READ1-COUNT
+           END-READ
+           IF WS-STATUS1 NOT = 00 AND WS-STATUS1 NOT = 10
+               DISPLAY "INPUT-FILE1 READ ERROR: " WS-STATUS1
+               PERFORM ABEND-PARA
+           END-IF.
 
        READ-INPUT2.
            READ INPUT-FILE2
-               AT END MOVE 'Y' TO EOF-FILE2.
+               AT END MOVE 'Y' TO EOF-FILE2
+               NOT AT END ADD 1 TO WS-READ2-COUNT
+           END-READ
+           IF WS-STATUS2 NOT = 00 AND WS-STATUS2 NOT = 10
+               DISPLAY "INPUT-FILE2 READ ERROR: " WS-STATUS2
+               PERFORM ABEND-PARA
+           END-IF.
+
+       CHECK-OUT-STATUS.
+           IF WS-OUT-STATUS NOT = 00
+               DISPLAY "OUTPUT-FILE WRITE ERROR: " WS-OUT-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       CHECK-UNM1-STATUS.
+           IF WS-UNM1-STATUS NOT = 00
+               DISPLAY "UNMATCHED-FILE1 WRITE ERROR: " WS-UNM1-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       CHECK-UNM2-STATUS.
+           IF WS-UNM2-STATUS NOT = 00
+               DISPLAY "UNMATCHED-FILE2 WRITE ERROR: " WS-UNM2-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-READ1-COUNT TO CHKPT-READ1-COUNT
+           MOVE WS-READ2-COUNT TO CHKPT-READ2-COUNT
+           MOVE WS-MATCH-COUNT TO CHKPT-MATCH-COUNT
+           MOVE WS-UNMATCHED1-COUNT TO CHKPT-UNMATCHED1-COUNT
+           MOVE WS-UNMATCHED2-COUNT TO CHKPT-UNMATCHED2-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = 00
+               DISPLAY "CHECKPOINT-FILE WRITE ERROR: " WS-CHKPT-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       ABEND-PARA.
+           DISPLAY "JCLASS2 STOPPED AFTER DD1: " WS-READ1-COUNT
+                   " DD2: " WS-READ2-COUNT
+           DISPLAY "RERUN WITH DD7 = THIS RUN'S DD6 TO RESTART"
+           CLOSE INPUT-FILE1 INPUT-FILE2 OUTPUT-FILE
+                 UNMATCHED-FILE1 UNMATCHED-FILE2 CHECKPOINT-FILE
+           STOP RUN.
+
+       REPORT-PARA.
+           DISPLAY "JCLASS2 MATCH STATISTICS"
+           DISPLAY "========================="
+           DISPLAY "RECORDS READ FROM DD1:       " WS-READ1-COUNT
+           DISPLAY "RECORDS READ FROM DD2:       " WS-READ2-COUNT
+           DISPLAY "RECORDS MATCHED (DD3):       " WS-MATCH-COUNT
+           DISPLAY "DD1 RECORDS UNMATCHED (DD4): " WS-UNMATCHED1-COUNT
+           DISPLAY "DD2 RECORDS UNMATCHED (DD5): " WS-UNMATCHED2-COUNT.
