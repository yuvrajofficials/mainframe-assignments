@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UNLOAD-FILE ASSIGN TO UNLDIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UNLOAD-STATUS.
+           SELECT CUST-FILE ASSIGN TO CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UNLOAD-FILE.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-RECORD== BY ==UNLOAD-RECORD==
+                         ==CUST-ID==         BY ==UNLD-CUST-ID==
+                         ==CUST-NAME==       BY ==UNLD-CUST-NAME==
+                         ==CUST-ADDRESS==    BY ==UNLD-CUST-ADDRESS==.
+
+       FD  CUST-FILE.
+           COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS         PIC 99    VALUE 0.
+       01 WS-UNLOAD-STATUS  PIC 99    VALUE 0.
+       01 WS-UNLOAD-EOF     PIC X     VALUE 'N'.
+       01 WS-RELOAD-COUNT   PIC 9(08) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT UNLOAD-FILE
+           IF WS-UNLOAD-STATUS NOT = 0
+              DISPLAY "UNLOAD-FILE OPEN ERROR: " WS-UNLOAD-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT CUST-FILE
+           IF WS-STATUS NOT = 0
+              DISPLAY "CUST-FILE OPEN ERROR: " WS-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM READ-UNLOAD-FILE
+           PERFORM UNTIL WS-UNLOAD-EOF = 'Y'
+               MOVE UNLD-CUST-ID TO CUST-ID
+               MOVE UNLD-CUST-NAME TO CUST-NAME
+               MOVE UNLD-CUST-ADDRESS TO CUST-ADDRESS
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       DISPLAY "RELOAD - DUPLICATE KEY FOR: " CUST-ID
+                   NOT INVALID KEY
+                       IF WS-STATUS NOT = 0
+                           DISPLAY "CUST-FILE WRITE ERROR: " WS-STATUS
+                           STOP RUN
+                       ELSE
+                           ADD 1 TO WS-RELOAD-COUNT
+                       END-IF
+               END-WRITE
+               PERFORM READ-UNLOAD-FILE
+           END-PERFORM
+
+           CLOSE UNLOAD-FILE CUST-FILE
+
+           DISPLAY "CUSTRLD RELOAD SUMMARY"
+           DISPLAY "======================="
+           DISPLAY "RECORDS RELOADED TO CUST-FILE: " WS-RELOAD-COUNT
+           STOP RUN.
+
+       READ-UNLOAD-FILE.
+           READ UNLOAD-FILE
+               AT END MOVE 'Y' TO WS-UNLOAD-EOF
+           END-READ
+           IF WS-UNLOAD-STATUS NOT = 00 AND WS-UNLOAD-STATUS NOT = 10
+               DISPLAY "UNLOAD-FILE READ ERROR: " WS-UNLOAD-STATUS
+               STOP RUN
+           END-IF.
