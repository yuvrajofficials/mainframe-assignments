@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTUNLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-STATUS.
+           SELECT UNLOAD-FILE ASSIGN TO UNLDOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UNLOAD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-FILE.
+           COPY CUSTREC.
+
+       FD  UNLOAD-FILE.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-RECORD== BY ==UNLOAD-RECORD==
+                         ==CUST-ID==         BY ==UNLD-CUST-ID==
+                         ==CUST-NAME==       BY ==UNLD-CUST-NAME==
+                         ==CUST-ADDRESS==    BY ==UNLD-CUST-ADDRESS==.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS        PIC 99    VALUE 0.
+       01 WS-UNLOAD-STATUS PIC 99    VALUE 0.
+       01 WS-CUST-EOF      PIC X     VALUE 'N'.
+       01 WS-UNLOAD-COUNT  PIC 9(08) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CUST-FILE
+           IF WS-STATUS NOT = 0
+              DISPLAY "CUST-FILE OPEN ERROR: " WS-STATUS
+              STOP RUN
+           END-IF
+           OPEN OUTPUT UNLOAD-FILE
+           IF WS-UNLOAD-STATUS NOT = 0
+              DISPLAY "UNLOAD-FILE OPEN ERROR: " WS-UNLOAD-STATUS
+              STOP RUN
+           END-IF
+
+           PERFORM READ-CUST-FILE
+           PERFORM UNTIL WS-CUST-EOF = 'Y'
+               MOVE CUST-ID TO UNLD-CUST-ID
+               MOVE CUST-NAME TO UNLD-CUST-NAME
+               MOVE CUST-ADDRESS TO UNLD-CUST-ADDRESS
+               WRITE UNLOAD-RECORD
+               IF WS-UNLOAD-STATUS NOT = 0
+                  DISPLAY "UNLOAD-FILE WRITE ERROR: " WS-UNLOAD-STATUS
+                  STOP RUN
+               END-IF
+               ADD 1 TO WS-UNLOAD-COUNT
+               PERFORM READ-CUST-FILE
+           END-PERFORM
+
+           CLOSE CUST-FILE UNLOAD-FILE
+
+           DISPLAY "CUSTUNLD UNLOAD SUMMARY"
+           DISPLAY "========================"
+           DISPLAY "RECORDS UNLOADED TO UNLDOUT: " WS-UNLOAD-COUNT
+           STOP RUN.
+
+       READ-CUST-FILE.
+           READ CUST-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-CUST-EOF
+           END-READ
+           IF WS-STATUS NOT = 00 AND WS-STATUS NOT = 10
+               DISPLAY "CUST-FILE READ ERROR: " WS-STATUS
+               STOP RUN
+           END-IF.
