@@ -1,105 +1,457 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. JCLASS5.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CUST-FILE ASSIGN TO CUST
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS RANDOM
-           RECORD KEY IS CUST-ID
-           FILE STATUS IS WS-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CUST-FILE.
-       01 CUSTOMER-RECORD.
-          05 CUST-ID       PIC X(08).
-          05 CUST-NAME     PIC X(32).
-          05 CUST-ADDRESS  PIC X(60).
-
-       WORKING-STORAGE SECTION.
-       01 WS-STATUS        PIC 99    VALUE 0.
-       01 WS-EOF           PIC X     VALUE 'N'.
-       01 WS-COUNTER       PIC 9(08) VALUE 1.
-       01 WS-ID-NUM        PIC 9(08).
-       01 WS-ID-STR        PIC X(8).
-       01 WS-SEARCH-ID     PIC X(08).
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM INIT-PARA
-           PERFORM WRITE-PARA UNTIL WS-COUNTER > 20
-           PERFORM DISPLAY-PARA
-           PERFORM SEARCH-PARA
-           PERFORM CLOSE-PARA
-           STOP RUN.
-
-       INIT-PARA.
-           OPEN OUTPUT CUST-FILE
-           IF WS-STATUS NOT = 0
-              DISPLAY "FILE OPEN ERROR: " WS-STATUS
-              STOP RUN
-           END-IF.
-
-       WRITE-PARA.
-           MOVE SPACES TO CUSTOMER-RECORD
-           MOVE WS-COUNTER TO WS-ID-NUM
-           MOVE WS-ID-NUM TO CUST-ID
-           STRING "Customer Name " WS-COUNTER
-              DELIMITED BY SIZE INTO CUST-NAME
-           STRING "Address " WS-COUNTER " Street, City"
-              DELIMITED BY SIZE INTO CUST-ADDRESS
-           WRITE CUSTOMER-RECORD
-           INVALID KEY
-                   DISPLAY "DUPLICATE KEY FOR: " CUST-ID
-                   STOP RUN
-           END-WRITE
-           IF WS-STATUS NOT = 0
-              DISPLAY "WRITE ERROR: " WS-STATUS
-              STOP RUN
-           END-IF
-           ADD 1 TO WS-COUNTER.
-
-
-       DISPLAY-PARA.
-           CLOSE CUST-FILE
-           OPEN INPUT CUST-FILE
-           MOVE 1 TO WS-COUNTER
-           DISPLAY "CUSTOMER RECORDS:"
-           DISPLAY "=================="
-           PERFORM UNTIL WS-COUNTER > 20
-                   MOVE WS-COUNTER TO WS-ID-NUM
-                   MOVE WS-ID-NUM TO CUST-ID
-                   READ CUST-FILE KEY IS CUST-ID
-                   INVALID KEY
-                           DISPLAY "RECORD NOT FOUND: " CUST-ID
-                   NOT INVALID KEY
-                       DISPLAY "ID: "
-                               CUST-ID
-                               " NAME: "
-                               CUST-NAME
-                               " ADDRESS: "
-                               CUST-ADDRESS
-                   END-READ
-                   ADD 1 TO WS-COUNTER
-           END-PERFORM.
-
-       SEARCH-PARA.
-           ACCEPT WS-SEARCH-ID FROM SYSIN
-           OPEN INPUT CUST-FILE
-           MOVE WS-SEARCH-ID TO CUST-ID
-           READ CUST-FILE KEY IS CUST-ID
-           INVALID KEY
-                   DISPLAY "RECORD NOT FOUND: " CUST-ID
-           NOT INVALID KEY
-               DISPLAY " "
-               DISPLAY "found the data set"
-               DISPLAY "ID: "
-                       CUST-ID
-                       " NAME: "
-                       CUST-NAME
-                       " ADDRESS: "
-                       CUST-ADDRESS
-           END-READ.
-       CLOSE-PARA.
-           CLOSE CUST-FILE.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JCLASS5.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUST-FILE ASSIGN TO CUST
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS RANDOM
+           RECORD KEY IS CUST-ID
+           FILE STATUS IS WS-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO TRANIN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO REJOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT INQUIRY-FILE ASSIGN TO INQIN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-INQUIRY-STATUS.
+
+           SELECT INQUIRY-REPORT ASSIGN TO INQRPT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-INQRPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTOUT
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RESTARTIN
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-RESTART-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUST-FILE.
+           COPY CUSTREC.
+
+       FD  TRANS-FILE.
+           COPY TRANREC.
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+          05 REJECT-CUST-ID    PIC X(08).
+          05 REJECT-TRAN-TYPE  PIC X(01).
+          05 REJECT-REASON     PIC X(40).
+
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AUDIT-TRAN-TYPE      PIC X(01).
+          05 AUDIT-CUST-ID        PIC X(08).
+          05 AUDIT-TIMESTAMP      PIC X(21).
+          05 AUDIT-BEFORE-NAME    PIC X(32).
+          05 AUDIT-BEFORE-ADDRESS PIC X(60).
+          05 AUDIT-AFTER-NAME     PIC X(32).
+          05 AUDIT-AFTER-ADDRESS  PIC X(60).
+
+       FD  INQUIRY-FILE.
+       01 INQUIRY-RECORD.
+          05 INQUIRY-CUST-ID      PIC X(08).
+
+       FD  INQUIRY-REPORT.
+       01 INQUIRY-REPORT-LINE     PIC X(140).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          05 CHKPT-TRAN-COUNT     PIC 9(08).
+          05 CHKPT-LAST-CUST-ID   PIC X(08).
+          05 CHKPT-ADD-COUNT      PIC 9(08).
+          05 CHKPT-CHANGE-COUNT   PIC 9(08).
+          05 CHKPT-DELETE-COUNT   PIC 9(08).
+          05 CHKPT-REJECT-COUNT   PIC 9(08).
+
+       FD  RESTART-FILE.
+       01 RESTART-RECORD.
+          05 RESTART-TRAN-COUNT   PIC 9(08).
+          05 RESTART-LAST-CUST-ID PIC X(08).
+          05 RESTART-ADD-COUNT    PIC 9(08).
+          05 RESTART-CHANGE-COUNT PIC 9(08).
+          05 RESTART-DELETE-COUNT PIC 9(08).
+          05 RESTART-REJECT-COUNT PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STATUS        PIC 99    VALUE 0.
+       01 WS-TRAN-STATUS   PIC 99    VALUE 0.
+       01 WS-TRAN-EOF      PIC X     VALUE 'N'.
+       01 WS-ADD-COUNT     PIC 9(08) VALUE 0.
+       01 WS-CHANGE-COUNT  PIC 9(08) VALUE 0.
+       01 WS-DELETE-COUNT  PIC 9(08) VALUE 0.
+       01 WS-REJECT-COUNT  PIC 9(08) VALUE 0.
+       01 WS-VALID-FLAG    PIC X     VALUE 'Y'.
+       01 WS-REJECT-REASON PIC X(40) VALUE SPACES.
+       01 WS-BEFORE-NAME    PIC X(32) VALUE SPACES.
+       01 WS-BEFORE-ADDRESS PIC X(60) VALUE SPACES.
+       01 WS-INQUIRY-EOF    PIC X     VALUE 'N'.
+       01 WS-FOUND-COUNT    PIC 9(08) VALUE 0.
+       01 WS-NOTFOUND-COUNT PIC 9(08) VALUE 0.
+       01 WS-RESTART-STATUS PIC 99    VALUE 0.
+       01 WS-CHKPT-STATUS   PIC 99    VALUE 0.
+       01 WS-REJECT-STATUS  PIC 99    VALUE 0.
+       01 WS-AUDIT-STATUS   PIC 99    VALUE 0.
+       01 WS-INQUIRY-STATUS PIC 99    VALUE 0.
+       01 WS-INQRPT-STATUS  PIC 99    VALUE 0.
+       01 WS-TRAN-COUNT     PIC 9(08) VALUE 0.
+       01 WS-RESTART-COUNT  PIC 9(08) VALUE 0.
+       01 WS-RESTART-EOF    PIC X     VALUE 'N'.
+       01 WS-RESTART-ADD-COUNT    PIC 9(08) VALUE 0.
+       01 WS-RESTART-CHANGE-COUNT PIC 9(08) VALUE 0.
+       01 WS-RESTART-DELETE-COUNT PIC 9(08) VALUE 0.
+       01 WS-RESTART-REJECT-COUNT PIC 9(08) VALUE 0.
+       01 WS-SKIP-INDEX     PIC 9(08) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INIT-PARA
+           PERFORM PROCESS-TRANSACTIONS
+           PERFORM SUMMARY-PARA
+           PERFORM SEARCH-PARA
+           PERFORM CLOSE-PARA
+           STOP RUN.
+
+       INIT-PARA.
+           OPEN I-O CUST-FILE
+           IF WS-STATUS = 35
+               OPEN OUTPUT CUST-FILE
+               CLOSE CUST-FILE
+               OPEN I-O CUST-FILE
+           END-IF
+           IF WS-STATUS NOT = 0
+              DISPLAY "CUST-FILE OPEN ERROR: " WS-STATUS
+              STOP RUN
+           END-IF
+           OPEN INPUT TRANS-FILE
+           IF WS-TRAN-STATUS NOT = 0
+              DISPLAY "TRANS-FILE OPEN ERROR: " WS-TRAN-STATUS
+              STOP RUN
+           END-IF
+           PERFORM CHECK-FOR-RESTART
+           IF WS-RESTART-COUNT > 0
+               MOVE WS-RESTART-ADD-COUNT TO WS-ADD-COUNT
+               MOVE WS-RESTART-CHANGE-COUNT TO WS-CHANGE-COUNT
+               MOVE WS-RESTART-DELETE-COUNT TO WS-DELETE-COUNT
+               MOVE WS-RESTART-REJECT-COUNT TO WS-REJECT-COUNT
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND AUDIT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-REJECT-STATUS NOT = 0
+               DISPLAY "REJECT-FILE OPEN ERROR: " WS-REJECT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-AUDIT-STATUS NOT = 0
+               DISPLAY "AUDIT-FILE OPEN ERROR: " WS-AUDIT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-CHKPT-STATUS NOT = 0
+               DISPLAY "CHECKPOINT-FILE OPEN ERROR: " WS-CHKPT-STATUS
+               STOP RUN
+           END-IF.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT RESTART-FILE
+           MOVE 0 TO WS-RESTART-COUNT
+           MOVE 0 TO WS-RESTART-ADD-COUNT
+           MOVE 0 TO WS-RESTART-CHANGE-COUNT
+           MOVE 0 TO WS-RESTART-DELETE-COUNT
+           MOVE 0 TO WS-RESTART-REJECT-COUNT
+           IF WS-RESTART-STATUS = 0
+               READ RESTART-FILE
+                   AT END MOVE 'Y' TO WS-RESTART-EOF
+                   NOT AT END MOVE 'N' TO WS-RESTART-EOF
+               END-READ
+               PERFORM UNTIL WS-RESTART-EOF = 'Y'
+                   MOVE RESTART-TRAN-COUNT TO WS-RESTART-COUNT
+                   MOVE RESTART-ADD-COUNT TO WS-RESTART-ADD-COUNT
+                   MOVE RESTART-CHANGE-COUNT TO WS-RESTART-CHANGE-COUNT
+                   MOVE RESTART-DELETE-COUNT TO WS-RESTART-DELETE-COUNT
+                   MOVE RESTART-REJECT-COUNT TO WS-RESTART-REJECT-COUNT
+                   READ RESTART-FILE
+                       AT END MOVE 'Y' TO WS-RESTART-EOF
+                       NOT AT END MOVE 'N' TO WS-RESTART-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE RESTART-FILE
+           END-IF.
+
+       PROCESS-TRANSACTIONS.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                   UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "RESTARTING AFTER TRANSACTION: " WS-RESTART-COUNT
+           END-IF
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL WS-TRAN-EOF = 'Y'
+               PERFORM APPLY-TRANSACTION
+               ADD 1 TO WS-TRAN-COUNT
+               PERFORM WRITE-CHECKPOINT
+               PERFORM READ-TRANSACTION
+           END-PERFORM.
+
+       READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END MOVE 'Y' TO WS-TRAN-EOF
+           END-READ
+           IF WS-TRAN-STATUS NOT = 00 AND WS-TRAN-STATUS NOT = 10
+               DISPLAY "TRANS-FILE READ ERROR: " WS-TRAN-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           COMPUTE CHKPT-TRAN-COUNT = WS-RESTART-COUNT + WS-TRAN-COUNT
+           MOVE TRAN-CUST-ID TO CHKPT-LAST-CUST-ID
+           MOVE WS-ADD-COUNT TO CHKPT-ADD-COUNT
+           MOVE WS-CHANGE-COUNT TO CHKPT-CHANGE-COUNT
+           MOVE WS-DELETE-COUNT TO CHKPT-DELETE-COUNT
+           MOVE WS-REJECT-COUNT TO CHKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           IF WS-CHKPT-STATUS NOT = 0
+               DISPLAY "CHECKPOINT-FILE WRITE ERROR: " WS-CHKPT-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       ABEND-PARA.
+           DISPLAY "JCLASS5 STOPPED AFTER TRANSACTION: " WS-TRAN-COUNT
+           DISPLAY "RERUN WITH RESTARTIN = THIS RUN'S CHKPTOUT "
+                   "TO RESTART"
+           CLOSE CUST-FILE TRANS-FILE REJECT-FILE AUDIT-FILE
+                 CHECKPOINT-FILE INQUIRY-FILE INQUIRY-REPORT
+           STOP RUN.
+
+       APPLY-TRANSACTION.
+           PERFORM VALIDATE-TRANSACTION
+           IF WS-VALID-FLAG NOT = 'Y'
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               EVALUATE TRAN-TYPE
+                   WHEN 'A'
+                       PERFORM ADD-CUSTOMER
+                   WHEN 'C'
+                       PERFORM CHANGE-CUSTOMER
+                   WHEN 'D'
+                       PERFORM DELETE-CUSTOMER
+               END-EVALUATE
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           MOVE TRAN-CUST-ID TO REJECT-CUST-ID
+           MOVE TRAN-TYPE TO REJECT-TRAN-TYPE
+           MOVE WS-REJECT-REASON TO REJECT-REASON
+           WRITE REJECT-RECORD
+           IF WS-REJECT-STATUS NOT = 0
+               DISPLAY "REJECT-FILE WRITE ERROR: " WS-REJECT-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           ADD 1 TO WS-REJECT-COUNT.
+
+       VALIDATE-TRANSACTION.
+           MOVE 'Y' TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+           IF TRAN-TYPE NOT = 'A' AND TRAN-TYPE NOT = 'C'
+                         AND TRAN-TYPE NOT = 'D'
+               MOVE 'N' TO WS-VALID-FLAG
+               MOVE "INVALID TRANSACTION TYPE" TO WS-REJECT-REASON
+           ELSE
+               IF TRAN-CUST-ID = SPACES OR TRAN-CUST-ID = "00000000"
+                   MOVE 'N' TO WS-VALID-FLAG
+                   MOVE "CUST-ID IS BLANK OR ZERO" TO WS-REJECT-REASON
+               ELSE
+                   IF (TRAN-TYPE = 'A' OR TRAN-TYPE = 'C')
+                         AND TRAN-CUST-NAME = SPACES
+                       MOVE 'N' TO WS-VALID-FLAG
+                       MOVE "CUST-NAME IS BLANK" TO WS-REJECT-REASON
+                   ELSE
+                       IF (TRAN-TYPE = 'A' OR TRAN-TYPE = 'C')
+                             AND TRAN-CUST-ADDRESS = SPACES
+                           MOVE 'N' TO WS-VALID-FLAG
+                           MOVE "CUST-ADDRESS IS BLANK"
+                               TO WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       ADD-CUSTOMER.
+           MOVE SPACES TO CUSTOMER-RECORD
+           MOVE TRAN-CUST-ID TO CUST-ID
+           MOVE TRAN-CUST-NAME TO CUST-NAME
+           MOVE TRAN-CUST-ADDRESS TO CUST-ADDRESS
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   MOVE "ADD - DUPLICATE KEY" TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               NOT INVALID KEY
+                   IF WS-STATUS NOT = 0
+                       DISPLAY "ADD - CUST-FILE WRITE ERROR: "
+                               WS-STATUS
+                       PERFORM ABEND-PARA
+                   ELSE
+                       ADD 1 TO WS-ADD-COUNT
+                       MOVE SPACES TO WS-BEFORE-NAME WS-BEFORE-ADDRESS
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+           END-WRITE.
+
+       CHANGE-CUSTOMER.
+           MOVE TRAN-CUST-ID TO CUST-ID
+           READ CUST-FILE KEY IS CUST-ID
+               INVALID KEY
+                   MOVE "CHANGE - RECORD NOT FOUND" TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               NOT INVALID KEY
+                   MOVE CUST-NAME TO WS-BEFORE-NAME
+                   MOVE CUST-ADDRESS TO WS-BEFORE-ADDRESS
+                   MOVE TRAN-CUST-NAME TO CUST-NAME
+                   MOVE TRAN-CUST-ADDRESS TO CUST-ADDRESS
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           MOVE "CHANGE - REWRITE FAILED"
+                               TO WS-REJECT-REASON
+                           PERFORM WRITE-REJECT-RECORD
+                       NOT INVALID KEY
+                           IF WS-STATUS NOT = 0
+                               DISPLAY "CHANGE - CUST-FILE REWRITE "
+                                       "ERROR: " WS-STATUS
+                               PERFORM ABEND-PARA
+                           ELSE
+                               ADD 1 TO WS-CHANGE-COUNT
+                               PERFORM WRITE-AUDIT-RECORD
+                           END-IF
+                   END-REWRITE
+           END-READ.
+
+       DELETE-CUSTOMER.
+           MOVE TRAN-CUST-ID TO CUST-ID
+           READ CUST-FILE KEY IS CUST-ID
+               INVALID KEY
+                   MOVE "DELETE - RECORD NOT FOUND" TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT-RECORD
+               NOT INVALID KEY
+                   MOVE CUST-NAME TO WS-BEFORE-NAME
+                   MOVE CUST-ADDRESS TO WS-BEFORE-ADDRESS
+                   DELETE CUST-FILE
+                       INVALID KEY
+                           MOVE "DELETE - FAILED"
+                               TO WS-REJECT-REASON
+                           PERFORM WRITE-REJECT-RECORD
+                       NOT INVALID KEY
+                           IF WS-STATUS NOT = 0
+                               DISPLAY "DELETE - CUST-FILE DELETE "
+                                       "ERROR: " WS-STATUS
+                               PERFORM ABEND-PARA
+                           ELSE
+                               ADD 1 TO WS-DELETE-COUNT
+                               PERFORM WRITE-AUDIT-RECORD
+                           END-IF
+                   END-DELETE
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           MOVE TRAN-TYPE TO AUDIT-TRAN-TYPE
+           MOVE TRAN-CUST-ID TO AUDIT-CUST-ID
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-BEFORE-NAME TO AUDIT-BEFORE-NAME
+           MOVE WS-BEFORE-ADDRESS TO AUDIT-BEFORE-ADDRESS
+           IF TRAN-TYPE = 'D'
+               MOVE SPACES TO AUDIT-AFTER-NAME AUDIT-AFTER-ADDRESS
+           ELSE
+               MOVE CUST-NAME TO AUDIT-AFTER-NAME
+               MOVE CUST-ADDRESS TO AUDIT-AFTER-ADDRESS
+           END-IF
+           WRITE AUDIT-RECORD
+           IF WS-AUDIT-STATUS NOT = 0
+               DISPLAY "AUDIT-FILE WRITE ERROR: " WS-AUDIT-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       SUMMARY-PARA.
+           DISPLAY "CUST-FILE MAINTENANCE SUMMARY"
+           DISPLAY "=============================="
+           DISPLAY "ADDS APPLIED:    " WS-ADD-COUNT
+           DISPLAY "CHANGES APPLIED: " WS-CHANGE-COUNT
+           DISPLAY "DELETES APPLIED: " WS-DELETE-COUNT
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECT-COUNT.
+
+       SEARCH-PARA.
+           OPEN INPUT INQUIRY-FILE
+           IF WS-INQUIRY-STATUS NOT = 0
+               DISPLAY "INQUIRY-FILE OPEN ERROR: " WS-INQUIRY-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           OPEN OUTPUT INQUIRY-REPORT
+           IF WS-INQRPT-STATUS NOT = 0
+               DISPLAY "INQUIRY-REPORT OPEN ERROR: " WS-INQRPT-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           PERFORM READ-INQUIRY
+           PERFORM UNTIL WS-INQUIRY-EOF = 'Y'
+               PERFORM LOOKUP-CUSTOMER
+               PERFORM READ-INQUIRY
+           END-PERFORM
+           DISPLAY "BATCH INQUIRY SUMMARY"
+           DISPLAY "======================"
+           DISPLAY "IDS FOUND:     " WS-FOUND-COUNT
+           DISPLAY "IDS NOT FOUND: " WS-NOTFOUND-COUNT
+           CLOSE INQUIRY-FILE
+           CLOSE INQUIRY-REPORT.
+
+       READ-INQUIRY.
+           READ INQUIRY-FILE
+               AT END MOVE 'Y' TO WS-INQUIRY-EOF
+           END-READ
+           IF WS-INQUIRY-STATUS NOT = 00 AND WS-INQUIRY-STATUS NOT = 10
+               DISPLAY "INQUIRY-FILE READ ERROR: " WS-INQUIRY-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       LOOKUP-CUSTOMER.
+           MOVE INQUIRY-CUST-ID TO CUST-ID
+           MOVE SPACES TO INQUIRY-REPORT-LINE
+           READ CUST-FILE KEY IS CUST-ID
+               INVALID KEY
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   STRING "ID: " INQUIRY-CUST-ID
+                          " STATUS: NOT FOUND"
+                          DELIMITED BY SIZE INTO INQUIRY-REPORT-LINE
+               NOT INVALID KEY
+                   ADD 1 TO WS-FOUND-COUNT
+                   STRING "ID: " CUST-ID
+                          " STATUS: FOUND"
+                          " NAME: " CUST-NAME
+                          " ADDRESS: " CUST-ADDRESS
+                          DELIMITED BY SIZE INTO INQUIRY-REPORT-LINE
+           END-READ
+           WRITE INQUIRY-REPORT-LINE
+           IF WS-INQRPT-STATUS NOT = 0
+               DISPLAY "INQUIRY-REPORT WRITE ERROR: " WS-INQRPT-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       CLOSE-PARA.
+           CLOSE CUST-FILE
+           CLOSE TRANS-FILE
+           CLOSE REJECT-FILE
+           CLOSE AUDIT-FILE
+           CLOSE CHECKPOINT-FILE.
