@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO EXTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT MASTER-FILE ASSIGN TO CUST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT NEW-FILE ASSIGN TO NEWOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NEW-STATUS.
+           SELECT CHANGED-FILE ASSIGN TO CHGOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHANGED-STATUS.
+           SELECT DELETED-FILE ASSIGN TO DELOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DELETED-STATUS.
+           SELECT UNCHANGED-FILE ASSIGN TO UNCOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UNCHANGED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-RECORD== BY ==EXTRACT-RECORD==
+                         ==CUST-ID==         BY ==EXT-CUST-ID==
+                         ==CUST-NAME==       BY ==EXT-CUST-NAME==
+                         ==CUST-ADDRESS==    BY ==EXT-CUST-ADDRESS==.
+
+       FD  MASTER-FILE.
+           COPY CUSTREC.
+
+       FD  NEW-FILE.
+       01 NEW-RECORD            PIC X(140).
+       FD  CHANGED-FILE.
+       01 CHANGED-RECORD        PIC X(260).
+       FD  DELETED-FILE.
+       01 DELETED-RECORD        PIC X(140).
+       FD  UNCHANGED-FILE.
+       01 UNCHANGED-RECORD      PIC X(140).
+
+       WORKING-STORAGE SECTION.
+       01 EXT-EOF                PIC X     VALUE 'N'.
+       01 MASTER-EOF             PIC X     VALUE 'N'.
+       01 WS-NEW-COUNT           PIC 9(08) VALUE 0.
+       01 WS-CHANGED-COUNT       PIC 9(08) VALUE 0.
+       01 WS-DELETED-COUNT       PIC 9(08) VALUE 0.
+       01 WS-UNCHANGED-COUNT     PIC 9(08) VALUE 0.
+       01 WS-EXTRACT-STATUS      PIC 99    VALUE 0.
+       01 WS-MASTER-STATUS       PIC 99    VALUE 0.
+       01 WS-NEW-STATUS          PIC 99    VALUE 0.
+       01 WS-CHANGED-STATUS      PIC 99    VALUE 0.
+       01 WS-DELETED-STATUS      PIC 99    VALUE 0.
+       01 WS-UNCHANGED-STATUS    PIC 99    VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EXTRACT-FILE
+                INPUT MASTER-FILE
+                OUTPUT NEW-FILE
+                OUTPUT CHANGED-FILE
+                OUTPUT DELETED-FILE
+                OUTPUT UNCHANGED-FILE
+           IF WS-EXTRACT-STATUS NOT = 00
+               DISPLAY "EXTRACT-FILE OPEN ERROR: " WS-EXTRACT-STATUS
+               STOP RUN
+           END-IF
+           IF WS-MASTER-STATUS NOT = 00
+               DISPLAY "MASTER-FILE OPEN ERROR: " WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+           IF WS-NEW-STATUS NOT = 00
+               DISPLAY "NEW-FILE OPEN ERROR: " WS-NEW-STATUS
+               STOP RUN
+           END-IF
+           IF WS-CHANGED-STATUS NOT = 00
+               DISPLAY "CHANGED-FILE OPEN ERROR: " WS-CHANGED-STATUS
+               STOP RUN
+           END-IF
+           IF WS-DELETED-STATUS NOT = 00
+               DISPLAY "DELETED-FILE OPEN ERROR: " WS-DELETED-STATUS
+               STOP RUN
+           END-IF
+           IF WS-UNCHANGED-STATUS NOT = 00
+               DISPLAY "UNCHANGED-FILE OPEN ERROR: " WS-UNCHANGED-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM READ-EXTRACT
+           PERFORM READ-MASTER
+
+           PERFORM UNTIL EXT-EOF = 'Y' OR MASTER-EOF = 'Y'
+               IF EXT-CUST-ID = CUST-ID THEN
+                   IF EXT-CUST-NAME = CUST-NAME
+                         AND EXT-CUST-ADDRESS = CUST-ADDRESS THEN
+                       PERFORM WRITE-UNCHANGED
+                   ELSE
+                       PERFORM WRITE-CHANGED
+                   END-IF
+                   PERFORM READ-EXTRACT
+                   PERFORM READ-MASTER
+               ELSE
+                   IF EXT-CUST-ID < CUST-ID THEN
+                       PERFORM WRITE-NEW
+                       PERFORM READ-EXTRACT
+                   ELSE
+                       PERFORM WRITE-DELETED
+                       PERFORM READ-MASTER
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM UNTIL EXT-EOF = 'Y'
+               PERFORM WRITE-NEW
+               PERFORM READ-EXTRACT
+           END-PERFORM
+
+           PERFORM UNTIL MASTER-EOF = 'Y'
+               PERFORM WRITE-DELETED
+               PERFORM READ-MASTER
+           END-PERFORM
+
+           CLOSE EXTRACT-FILE MASTER-FILE
+                 NEW-FILE CHANGED-FILE DELETED-FILE UNCHANGED-FILE
+
+           PERFORM REPORT-PARA
+           STOP RUN.
+
+       READ-EXTRACT.
+           READ EXTRACT-FILE
+               AT END MOVE 'Y' TO EXT-EOF
+           END-READ
+           IF WS-EXTRACT-STATUS NOT = 00 AND WS-EXTRACT-STATUS NOT = 10
+               DISPLAY "EXTRACT-FILE READ ERROR: " WS-EXTRACT-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       READ-MASTER.
+           READ MASTER-FILE
+               AT END MOVE 'Y' TO MASTER-EOF
+           END-READ
+           IF WS-MASTER-STATUS NOT = 00 AND WS-MASTER-STATUS NOT = 10
+               DISPLAY "MASTER-FILE READ ERROR: " WS-MASTER-STATUS
+               PERFORM ABEND-PARA
+           END-IF.
+
+       WRITE-NEW.
+           MOVE SPACES TO NEW-RECORD
+           STRING "NEW      ID: " EXT-CUST-ID
+                  " NAME: " EXT-CUST-NAME
+                  " ADDRESS: " EXT-CUST-ADDRESS
+                  DELIMITED BY SIZE INTO NEW-RECORD
+           WRITE NEW-RECORD
+           IF WS-NEW-STATUS NOT = 00
+               DISPLAY "NEW-FILE WRITE ERROR: " WS-NEW-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           ADD 1 TO WS-NEW-COUNT.
+
+       WRITE-CHANGED.
+           MOVE SPACES TO CHANGED-RECORD
+           STRING "CHANGED  ID: " EXT-CUST-ID
+                  " OLD NAME: " CUST-NAME
+                  " OLD ADDRESS: " CUST-ADDRESS
+                  " NEW NAME: " EXT-CUST-NAME
+                  " NEW ADDRESS: " EXT-CUST-ADDRESS
+                  DELIMITED BY SIZE INTO CHANGED-RECORD
+           WRITE CHANGED-RECORD
+           IF WS-CHANGED-STATUS NOT = 00
+               DISPLAY "CHANGED-FILE WRITE ERROR: " WS-CHANGED-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           ADD 1 TO WS-CHANGED-COUNT.
+
+       WRITE-DELETED.
+           MOVE SPACES TO DELETED-RECORD
+           STRING "DELETED  ID: " CUST-ID
+                  " NAME: " CUST-NAME
+                  " ADDRESS: " CUST-ADDRESS
+                  DELIMITED BY SIZE INTO DELETED-RECORD
+           WRITE DELETED-RECORD
+           IF WS-DELETED-STATUS NOT = 00
+               DISPLAY "DELETED-FILE WRITE ERROR: " WS-DELETED-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           ADD 1 TO WS-DELETED-COUNT.
+
+       WRITE-UNCHANGED.
+           MOVE SPACES TO UNCHANGED-RECORD
+           STRING "UNCHANGED ID: " EXT-CUST-ID
+                  " NAME: " EXT-CUST-NAME
+                  " ADDRESS: " EXT-CUST-ADDRESS
+                  DELIMITED BY SIZE INTO UNCHANGED-RECORD
+           WRITE UNCHANGED-RECORD
+           IF WS-UNCHANGED-STATUS NOT = 00
+               DISPLAY "UNCHANGED-FILE WRITE ERROR: "
+                       WS-UNCHANGED-STATUS
+               PERFORM ABEND-PARA
+           END-IF
+           ADD 1 TO WS-UNCHANGED-COUNT.
+
+       ABEND-PARA.
+           DISPLAY "CUSTRECN STOPPED - NEW: " WS-NEW-COUNT
+                   " CHANGED: " WS-CHANGED-COUNT
+                   " DELETED: " WS-DELETED-COUNT
+                   " UNCHANGED: " WS-UNCHANGED-COUNT
+           CLOSE EXTRACT-FILE MASTER-FILE
+                 NEW-FILE CHANGED-FILE DELETED-FILE UNCHANGED-FILE
+           STOP RUN.
+
+       REPORT-PARA.
+           DISPLAY "CUSTRECN RECONCILIATION STATISTICS"
+           DISPLAY "===================================="
+           DISPLAY "NEW RECORDS (NEWOUT):       " WS-NEW-COUNT
+           DISPLAY "CHANGED RECORDS (CHGOUT):   " WS-CHANGED-COUNT
+           DISPLAY "DELETED RECORDS (DELOUT):   " WS-DELETED-COUNT
+           DISPLAY "UNCHANGED RECORDS (UNCOUT): " WS-UNCHANGED-COUNT.
