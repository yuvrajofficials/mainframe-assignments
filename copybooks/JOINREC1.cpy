@@ -0,0 +1,10 @@
+      *****************************************************
+      *  JOINREC1.cpy                                     *
+      *  Record layout for INPUT-FILE1 (DD1) as read by   *
+      *  JCLASS2. Join key is the named field INPUT1-KEY, *
+      *  not a byte offset into an untyped record.         *
+      *****************************************************
+       01 INPUT1-RECORD.
+          05 INPUT1-PREFIX      PIC X(12).
+          05 INPUT1-KEY         PIC X(08).
+          05 INPUT1-SUFFIX      PIC X(60).
