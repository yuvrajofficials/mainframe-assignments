@@ -0,0 +1,11 @@
+      *****************************************************
+      *  CUSTREC.cpy                                      *
+      *  CUST-FILE master record layout. Shared by        *
+      *  JCLASS5 and every program that reads or writes   *
+      *  the customer master (reconciliation, unload,     *
+      *  reload).                                          *
+      *****************************************************
+       01 CUSTOMER-RECORD.
+          05 CUST-ID       PIC X(08).
+          05 CUST-NAME     PIC X(32).
+          05 CUST-ADDRESS  PIC X(60).
