@@ -0,0 +1,10 @@
+      *****************************************************
+      *  JOINREC2.cpy                                     *
+      *  Record layout for INPUT-FILE2 (DD2) as read by   *
+      *  JCLASS2. Join key is the named field INPUT2-KEY, *
+      *  not a byte offset into an untyped record.         *
+      *****************************************************
+       01 INPUT2-RECORD.
+          05 INPUT2-PREFIX      PIC X(20).
+          05 INPUT2-KEY         PIC X(08).
+          05 INPUT2-SUFFIX      PIC X(52).
