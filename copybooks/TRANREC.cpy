@@ -0,0 +1,11 @@
+      *****************************************************
+      *  TRANREC.cpy                                      *
+      *  Daily transaction record driving CUST-FILE        *
+      *  maintenance in JCLASS5. TRAN-TYPE is A (add),     *
+      *  C (change) or D (delete).                         *
+      *****************************************************
+       01 TRAN-RECORD.
+          05 TRAN-TYPE         PIC X(01).
+          05 TRAN-CUST-ID      PIC X(08).
+          05 TRAN-CUST-NAME    PIC X(32).
+          05 TRAN-CUST-ADDRESS PIC X(60).
